@@ -0,0 +1,171 @@
+       identification division.
+       program-id. caesar-reconcile.
+
+      *> Feeds a batch of cipher jobs through the cipher-shift subprogram
+      *> -- the same shift logic CALLed by caesar-encrypt and
+      *> caesar-solve -- then checks that decrypting what was just
+      *> encrypted returns the original inputString. For a Caesar
+      *> record this also runs the actual 26-way brute-force ranking
+      *> caesar-solve runs in production (CALLing the same cipher-shift
+      *> and cipher-score subprograms it does) and checks that the
+      *> ranking's own TOP PICK recovers the original shift/plaintext,
+      *> so a bug in the scoring heuristic or the ranking loop itself
+      *> -- not just a bug in the shift math -- shows up as a MISMATCH.
+       environment division.
+       input-output section.
+       file-control.
+           select reconcileInputFile assign to "RECIN"
+               organization is line sequential.
+           select reconcileReportFile assign to "RECRPT"
+               organization is line sequential.
+
+       data division.
+       file section.
+       fd  reconcileInputFile.
+       copy "CIPHREC".
+
+       fd  reconcileReportFile.
+       01 reconcileReportLine pic x(132).
+
+       working-storage section.
+       copy "SHIFTDIR".
+       01 originalString pic x(99).
+       01 workString pic x(99).
+       01 recoveredString pic x(99).
+       01 shiftAmount pic 99.
+
+       01 rankShift pic 99.
+       01 rankCandidate pic x(99).
+       01 rankScore pic 9(5).
+       01 rankedBestShift pic 99.
+       01 rankedBestScore pic 9(5).
+       01 rankedBestCandidate pic x(99).
+
+       01 recCount pic 9(5) value 0.
+       01 mismatchCount pic 9(5) value 0.
+
+       01 reconcileEndOfFile pic x(1) value "N".
+           88 endOfReconcileInput value "Y".
+
+       01 reconcileStatusText pic x(9).
+
+       procedure division.
+       mainline.
+           open input reconcileInputFile
+           open output reconcileReportFile
+
+           move "CAESAR ROUND-TRIP RECONCILIATION REPORT" to reconcileReportLine
+           write reconcileReportLine
+           move spaces to reconcileReportLine
+           write reconcileReportLine
+
+           perform until endOfReconcileInput
+               read reconcileInputFile
+                   at end
+                       set endOfReconcileInput to true
+                   not at end
+                       perform reconcileOneRecord
+               end-read
+           end-perform
+
+           move spaces to reconcileReportLine
+           write reconcileReportLine
+           string "RECORDS PROCESSED: " recCount delimited by size
+               " MISMATCHES: " delimited by size mismatchCount delimited by size
+               into reconcileReportLine
+           write reconcileReportLine
+
+           close reconcileInputFile
+           close reconcileReportFile
+           stop run.
+
+       reconcileOneRecord.
+           add 1 to recCount
+           move inputString to originalString
+           move inputString to workString
+           move numShift to shiftAmount
+
+           if vigenereMode
+               move function UPPER-CASE(keyword) to keyword
+           end-if
+
+           call "cipher-shift" using shiftDirectionForward, cipherMode,
+                   keyword, shiftAmount, workString
+           end-call
+
+           if caesarMode
+               perform rankAgainstCiphertext
+               move rankedBestCandidate to recoveredString
+               if rankedBestShift = shiftAmount and rankedBestCandidate = originalString
+                   move "MATCH" to reconcileStatusText
+               else
+                   move "MISMATCH" to reconcileStatusText
+                   add 1 to mismatchCount
+               end-if
+           else
+               move workString to recoveredString
+               call "cipher-shift" using shiftDirectionReverse, cipherMode,
+                       keyword, shiftAmount, recoveredString
+               end-call
+               if recoveredString = originalString
+                   move "MATCH" to reconcileStatusText
+               else
+                   move "MISMATCH" to reconcileStatusText
+                   add 1 to mismatchCount
+               end-if
+           end-if
+
+           move spaces to reconcileReportLine
+           if vigenereMode
+               string "REC " recCount delimited by size
+                   " KEY=" delimited by size function TRIM(keyword) delimited by size
+                   " ORIG=[" delimited by size originalString delimited by size
+                   "] CIPHER=[" delimited by size workString delimited by size
+                   "] RECOVERED=[" delimited by size recoveredString delimited by size
+                   "] " delimited by size reconcileStatusText delimited by size
+                   into reconcileReportLine
+           else
+               string "REC " recCount delimited by size
+                   " SHIFT " delimited by size shiftAmount delimited by size
+                   " ORIG=[" delimited by size originalString delimited by size
+                   "] CIPHER=[" delimited by size workString delimited by size
+                   "] RECOVERED=[" delimited by size recoveredString delimited by size
+                   "] " delimited by size reconcileStatusText delimited by size
+                   into reconcileReportLine
+           end-if
+           write reconcileReportLine.
+
+      *>****************************************************************
+      *> Runs the same 0-through-numShift brute-force ranking caesar-
+      *> solve's rankAllShifts runs in batch mode -- CALLing cipher-
+      *> shift to reverse each candidate shift and cipher-score to
+      *> rate it against English letter frequency -- against workString
+      *> (this record's ciphertext), and keeps the best-scoring shift
+      *> in rankedBestShift/rankedBestCandidate. numShift doubles here
+      *> as both the shift that was actually applied and the search
+      *> ceiling, exactly as it would if this ciphertext had come from
+      *> caesar-encrypt and been fed straight into caesar-solve with
+      *> that same ceiling.
+      *>****************************************************************
+       rankAgainstCiphertext.
+           move 0 to rankedBestScore
+           move 0 to rankedBestShift
+           move spaces to rankedBestCandidate
+
+           perform varying rankShift from 0 by 1 until rankShift > numShift
+               move workString to rankCandidate
+               call "cipher-shift" using shiftDirectionReverse, "C",
+                       spaces, rankShift, rankCandidate
+               end-call
+
+               call "cipher-score" using rankCandidate, rankScore
+               end-call
+
+               if rankScore > rankedBestScore
+                   move rankScore to rankedBestScore
+                   move rankShift to rankedBestShift
+                   move rankCandidate to rankedBestCandidate
+               end-if
+           end-perform.
+
+       end program caesar-reconcile.
