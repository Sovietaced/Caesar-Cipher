@@ -0,0 +1,65 @@
+       identification division.
+       program-id. cipher-score.
+
+      *> Shared English-letter-frequency scoring routine. caesar-solve's
+      *> shift ranking and caesar-reconcile's reconciliation both CALL
+      *> this to score a decrypted candidate string identically, so
+      *> there is exactly one place that can get the scoring heuristic
+      *> wrong.
+       environment division.
+
+       data division.
+       working-storage section.
+       01 i pic 9(3).
+       01 c pic x(1).
+
+       01 letterFreqValues.
+           05 filler pic 9(3) value 082.
+           05 filler pic 9(3) value 015.
+           05 filler pic 9(3) value 028.
+           05 filler pic 9(3) value 043.
+           05 filler pic 9(3) value 127.
+           05 filler pic 9(3) value 022.
+           05 filler pic 9(3) value 020.
+           05 filler pic 9(3) value 061.
+           05 filler pic 9(3) value 070.
+           05 filler pic 9(3) value 002.
+           05 filler pic 9(3) value 008.
+           05 filler pic 9(3) value 040.
+           05 filler pic 9(3) value 024.
+           05 filler pic 9(3) value 067.
+           05 filler pic 9(3) value 075.
+           05 filler pic 9(3) value 019.
+           05 filler pic 9(3) value 001.
+           05 filler pic 9(3) value 060.
+           05 filler pic 9(3) value 063.
+           05 filler pic 9(3) value 091.
+           05 filler pic 9(3) value 028.
+           05 filler pic 9(3) value 010.
+           05 filler pic 9(3) value 024.
+           05 filler pic 9(3) value 002.
+           05 filler pic 9(3) value 020.
+           05 filler pic 9(3) value 001.
+       01 letterFreqTable redefines letterFreqValues.
+           05 letterFreq pic 9(3) occurs 26 times.
+
+       linkage section.
+       01 scoreCandidate pic x(99).
+       01 scoreValue pic 9(5).
+
+       procedure division using scoreCandidate, scoreValue.
+       mainline.
+           move 0 to scoreValue
+           perform varying i from 1 by 1 until i > function length(scoreCandidate)
+               move scoreCandidate(i:1) to c
+               if c >= "A" and c <= "Z"
+                   add letterFreq(function ORD(c) - function ORD("A") + 1) to scoreValue
+               else
+                   if c >= "a" and c <= "z"
+                       add letterFreq(function ORD(c) - function ORD("a") + 1) to scoreValue
+                   end-if
+               end-if
+           end-perform
+           goback.
+
+       end program cipher-score.
