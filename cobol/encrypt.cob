@@ -1,39 +1,371 @@
-        IDENTIFICATION DIVISION.
-        PROGRAM-ID. caesar-encrypt.
-        
-        ENVIRONMENT DIVISION.
-        
-        DATA DIVISION.
-        
-        WORKING-STORAGE SECTION.
-        01 inputString PIC x(99).
-        01 numShift PIC 99.
-	01 i PIC 9(3).
-	01 c PIC x(1).	
-        PROCEDURE DIVISION.
-		DISPLAY "Enter a string: " NO ADVANCING
-    		ACCEPT inputString
-		DISPLAY "Enter an integer: " NO ADVANCING
-		ACCEPT numShift    
-		MOVE Function Upper-case(inputString) to inputString
-		
-		IF numShift >= 26
-                     MOVE FUNCTION MOD(numShift, 26) to numShift
-                END-IF
-		
-		PERFORM VARYING i FROM 1 BY 1 UNTIL i > FUNCTION LENGTH(inputString)
-	 		IF inputString(i:1) IS NOT EQUAL TO SPACE
-				MOVE inputString (i:1) to c
-				IF (FUNCTION ORD(c) + numShift) <= FUNCTION ORD("Z")
-					MOVE FUNCTION CHAR(FUNCTION ORD(c) + numShift) to inputString (i:1)
-				ELSE
-					MOVE FUNCTION CHAR(FUNCTION ORD("A") 
-					+ ((FUNCTION ORD(c) + numShift) - 1) - FUNCTION ORD("Z")) to inputString (i:1)
-				END-IF
-			END-IF
-		END-PERFORM
-		DISPLAY inputString
-		STOP RUN.
-			
-	caesar-encrypt.
-	
+       identification division.
+       program-id. caesar-encrypt.
+
+       environment division.
+       input-output section.
+       file-control.
+           select encryptInputFile assign to "ENCIN"
+               organization is line sequential.
+           select encryptOutputFile assign to "ENCOUT"
+               organization is line sequential.
+           select auditLogFile assign to "AUDITLOG"
+               organization is line sequential
+               file status is auditFileStatus.
+           select errorReportFile assign to "ENCERR"
+               organization is line sequential.
+
+       data division.
+       file section.
+       fd  encryptInputFile.
+       01 encInRecord.
+           05 encInString      pic x(99).
+           05 encInShift       pic 99.
+           05 encInShiftText redefines encInShift pic x(02).
+           05 encInMode        pic x(01).
+           05 encInKeyword     pic x(20).
+
+       fd  encryptOutputFile.
+       01 encOutRecord pic x(99).
+
+       fd  auditLogFile.
+       01 auditLogLine pic x(132).
+
+       fd  errorReportFile.
+       01 errorReportLine pic x(120).
+
+       working-storage section.
+       copy "CIPHREC".
+       copy "AUDITREC".
+       copy "SHIFTDIR".
+       01 i pic 9(3).
+       01 c pic x(1).
+
+       01 runMode pic x(1).
+           88 interactiveMode value "N" "n".
+           88 batchMode value "B" "b".
+
+       01 auditMessageLengthTotal pic 9(5) value 0.
+       01 auditShiftText pic x(5) value spaces.
+       01 auditShiftCaptured pic x(1) value "N".
+           88 auditShiftHasBeenCaptured value "Y".
+       01 auditShiftVaried pic x(1) value "N".
+           88 auditShiftHasVaried value "Y".
+       01 auditCurrentShiftText pic x(5).
+       01 auditKeywordText pic x(20) value spaces.
+       01 auditKeywordCaptured pic x(1) value "N".
+           88 auditKeywordHasBeenCaptured value "Y".
+       01 auditKeywordVaried pic x(1) value "N".
+           88 auditKeywordHasVaried value "Y".
+
+       01 encEndOfFile pic x(1) value "N".
+           88 endOfEncInput value "Y".
+
+       01 encRecordCount pic 9(5) value 0.
+       01 auditFileStatus pic xx.
+
+       01 rawInputString pic x(150).
+       01 rawShiftInput pic x(05).
+       01 attemptedInputText pic x(99).
+       01 recordValid pic x(1).
+           88 currentRecordValid value "Y" false is "N".
+       01 validationError pic x(40).
+       01 errorCount pic 9(5) value 0.
+
+       procedure division.
+       mainline.
+           display "Operator ID: " no advancing
+           accept auditOperator
+           display "Batch mode? (B=read ENCIN/ENCOUT, N=interactive): " no advancing
+           accept runMode
+
+           open output errorReportFile
+           move "CAESAR-ENCRYPT INPUT VALIDATION ERROR REPORT" to errorReportLine
+           write errorReportLine
+           move spaces to errorReportLine
+           write errorReportLine
+
+           if batchMode
+               perform runBatchMode
+           else
+               perform runInteractiveMode
+           end-if
+
+           move spaces to errorReportLine
+           string "RECORDS REJECTED: " delimited by size errorCount delimited by size
+               into errorReportLine
+           write errorReportLine
+           close errorReportFile
+
+           perform writeAuditRecord
+           stop run.
+
+       runInteractiveMode.
+           display "Enter a string: " no advancing
+           accept rawInputString
+           display "Cipher mode? (C=Caesar, V=Vigenere): " no advancing
+           accept cipherMode
+           if vigenereMode
+               display "Enter keyword: " no advancing
+               accept keyword
+               move function UPPER-CASE(keyword) to keyword
+               move spaces to rawShiftInput
+           else
+               display "Enter an integer: " no advancing
+               accept rawShiftInput
+           end-if
+
+           move rawInputString(1:99) to attemptedInputText
+           perform validateInteractiveInput
+           if currentRecordValid
+               if not vigenereMode
+                   move rawShiftInput to numShift
+               end-if
+               perform encryptCurrentString
+               perform trackAuditDetails
+               display inputString
+               move 1 to encRecordCount
+           else
+               display "REJECTED: " function trim(validationError)
+               perform writeValidationError
+               add 1 to errorCount
+           end-if.
+
+       runBatchMode.
+           open input encryptInputFile
+           open output encryptOutputFile
+           perform until endOfEncInput
+               read encryptInputFile
+                   at end
+                       set endOfEncInput to true
+                   not at end
+                       move encInString to inputString
+                       move encInString to attemptedInputText
+                       move encInShiftText to rawShiftInput
+                       move encInMode to cipherMode
+                       move encInKeyword to keyword
+                       perform validateBatchInput
+                       if currentRecordValid
+                           move rawShiftInput to numShift
+                           perform encryptCurrentString
+                           perform trackAuditDetails
+                           move inputString to encOutRecord
+                           write encOutRecord
+                           add 1 to encRecordCount
+                       else
+                           perform writeValidationError
+                           add 1 to errorCount
+                       end-if
+               end-read
+           end-perform
+           close encryptInputFile
+           close encryptOutputFile.
+
+      *>****************************************************************
+      *> Checks a console-entered inputString/numShift pair before any
+      *> shifting is attempted: the message may not be blank or longer
+      *> than the 99-character cipher record allows, and (for Caesar
+      *> jobs) the shift amount must be present and made up of digits
+      *> only.
+      *>****************************************************************
+       validateInteractiveInput.
+           set currentRecordValid to true
+           move spaces to validationError
+
+           if function trim(rawInputString) = spaces
+               move "INPUTSTRING IS BLANK" to validationError
+               set currentRecordValid to false
+           else
+               if function length(function trim(rawInputString)) > 99
+                   move "INPUTSTRING EXCEEDS 99 CHARACTERS" to validationError
+                   set currentRecordValid to false
+               else
+                   move rawInputString(1:99) to inputString
+               end-if
+           end-if
+
+           if currentRecordValid
+               perform validateCipherModeInput
+           end-if
+
+           if currentRecordValid and vigenereMode
+               perform validateKeywordInput
+           end-if
+
+           if currentRecordValid and not vigenereMode
+               perform validateShiftInput
+           end-if.
+
+      *>****************************************************************
+      *> Same checks as validateInteractiveInput, applied to a batch
+      *> record read from ENCIN. The message field there is a fixed
+      *> PIC X(99), so it cannot overflow -- only blank and non-numeric
+      *> shift problems are possible.
+      *>****************************************************************
+       validateBatchInput.
+           set currentRecordValid to true
+           move spaces to validationError
+
+           if function trim(inputString) = spaces
+               move "INPUTSTRING IS BLANK" to validationError
+               set currentRecordValid to false
+           end-if
+
+           if currentRecordValid
+               perform validateCipherModeInput
+           end-if
+
+           if currentRecordValid and vigenereMode
+               perform validateKeywordInput
+           end-if
+
+           if currentRecordValid and not vigenereMode
+               perform validateShiftInput
+           end-if.
+
+      *> Shared by validateInteractiveInput and validateBatchInput --
+      *> cipherMode must be C or V, never anything else, since every
+      *> place it is consumed only tests "vigenereMode ... else" and
+      *> would otherwise treat a bad indicator as Caesar mode silently.
+       validateCipherModeInput.
+           if not caesarMode and not vigenereMode
+               move "CIPHERMODE MUST BE C OR V" to validationError
+               set currentRecordValid to false
+           end-if.
+
+      *> Shared by validateInteractiveInput and validateBatchInput --
+      *> rawShiftInput must be present, no more than the 2 digits
+      *> numShift can hold, and every character a digit.
+       validateShiftInput.
+           if function trim(rawShiftInput) = spaces
+               move "NUMSHIFT IS BLANK" to validationError
+               set currentRecordValid to false
+           else
+               if function length(function trim(rawShiftInput)) > 2
+                   move "NUMSHIFT EXCEEDS 2 DIGITS" to validationError
+                   set currentRecordValid to false
+               else
+                   perform varying i from 1 by 1 until i > function length(function trim(rawShiftInput))
+                       move rawShiftInput(i:1) to c
+                       if c < "0" or c > "9"
+                           move "NUMSHIFT IS NON-NUMERIC" to validationError
+                           set currentRecordValid to false
+                       end-if
+                   end-perform
+               end-if
+           end-if.
+
+      *> Shared by validateInteractiveInput and validateBatchInput --
+      *> a Vigenere job's keyword must be present and made up of
+      *> letters only, since cipher-shift derives each shift from
+      *> ORD(UPPER-CASE(keywordChar)) - ORD("A") and a blank or
+      *> non-letter character there computes a bogus shift silently.
+       validateKeywordInput.
+           if function trim(keyword) = spaces
+               move "KEYWORD IS BLANK" to validationError
+               set currentRecordValid to false
+           else
+               perform varying i from 1 by 1 until i > function length(function trim(keyword))
+                   move keyword(i:1) to c
+                   if (c < "A" or c > "Z") and (c < "a" or c > "z")
+                       move "KEYWORD MUST BE LETTERS ONLY" to validationError
+                       set currentRecordValid to false
+                   end-if
+               end-perform
+           end-if.
+
+       writeValidationError.
+           move spaces to errorReportLine
+           string "REJECTED: " delimited by size function trim(validationError) delimited by size
+               " INPUT=[" delimited by size function trim(attemptedInputText) delimited by size "]" delimited by size
+               into errorReportLine
+           write errorReportLine.
+
+      *> After every record this program actually encrypts, folds its
+      *> message length, shift and keyword into the running audit
+      *> totals -- a batch run can mix Caesar shifts and Vigenere
+      *> keywords across records, so writeAuditRecord logs "MIXED"
+      *> rather than a single trailing value that only reflects
+      *> whichever record happened to run last.
+       trackAuditDetails.
+           add function length(function trim(inputString)) to auditMessageLengthTotal
+           if vigenereMode
+               if auditKeywordHasBeenCaptured
+                   if function trim(keyword) <> function trim(auditKeywordText)
+                       set auditKeywordHasVaried to true
+                   end-if
+               else
+                   move keyword to auditKeywordText
+                   set auditKeywordHasBeenCaptured to true
+               end-if
+           else
+               move numShift to auditCurrentShiftText
+               if auditShiftHasBeenCaptured
+                   if function trim(auditCurrentShiftText) <> function trim(auditShiftText)
+                       set auditShiftHasVaried to true
+                   end-if
+               else
+                   move auditCurrentShiftText to auditShiftText
+                   set auditShiftHasBeenCaptured to true
+               end-if
+           end-if.
+
+      *> Records who ran this program, when, with what shift/keyword
+      *> and message length, and how many messages it produced, so
+      *> auditors can reconstruct usage.
+       writeAuditRecord.
+           move function CURRENT-DATE to auditTimestamp
+           move "CAESAR-ENCRYPT" to auditProgramName
+           move runMode to auditRunMode
+           move auditMessageLengthTotal to auditMessageLength
+
+           if auditShiftHasVaried
+               move "MIXED" to auditShiftValue
+           else
+               if auditShiftHasBeenCaptured
+                   move auditShiftText to auditShiftValue
+               else
+                   move spaces to auditShiftValue
+               end-if
+           end-if
+
+           if auditKeywordHasVaried
+               move "MIXED" to auditKeyword
+           else
+               if auditKeywordHasBeenCaptured
+                   move auditKeywordText to auditKeyword
+               else
+                   move spaces to auditKeyword
+               end-if
+           end-if
+
+           move encRecordCount to auditRecordCount
+
+           open input auditLogFile
+           if auditFileStatus = "35"
+               open output auditLogFile
+               close auditLogFile
+           else
+               close auditLogFile
+           end-if
+           open extend auditLogFile
+           move spaces to auditLogLine
+           string auditOperator delimited by size
+               " " delimited by size auditTimestamp delimited by size
+               " " delimited by size auditProgramName delimited by size
+               " MODE=" delimited by size auditRunMode delimited by size
+               " LEN=" delimited by size auditMessageLength delimited by size
+               " SHIFT=" delimited by size function trim(auditShiftValue) delimited by size
+               " KEYWORD=" delimited by size function trim(auditKeyword) delimited by size
+               " RECORDS=" delimited by size auditRecordCount delimited by size
+               into auditLogLine
+           write auditLogLine
+           close auditLogFile.
+
+      *> Delegates the actual shift arithmetic to the cipher-shift
+      *> subprogram shared with caesar-solve and caesar-reconcile.
+       encryptCurrentString.
+           call "cipher-shift" using shiftDirectionForward, cipherMode,
+                   keyword, numShift, inputString
+           end-call.
+
+       end program caesar-encrypt.
