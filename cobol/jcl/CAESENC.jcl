@@ -0,0 +1,44 @@
+//CAESENC  JOB (ACCTNO),'CIPHER-ENCRYPT',CLASS=A,MSGCLASS=X,
+//             REGION=0M,NOTIFY=&SYSUID
+//*--------------------------------------------------------------
+//* Overnight unattended run of caesar-encrypt, resubmitted nightly.
+//* SYSIN supplies the two console prompts (operator id, then B
+//* for batch mode) that an operator would otherwise type in by
+//* hand; ENCIN/ENCOUT/AUDITLOG/ENCERR are the data sets caesar-
+//* encrypt reads its inputString/numShift pairs from and writes
+//* its ciphertext, audit trail, and rejected-record report to.
+//* caesar-encrypt OPENs ENCOUT and ENCERR OUTPUT unconditionally
+//* (it has no restart/append logic like caesar-solve), so each
+//* is deleted ahead of the run and reallocated NEW -- DISP=MOD
+//* would make MVS position past the previous night's data instead
+//* of truncating it, piling up ciphertext/rejections run after run.
+//* AUDITLOG is DISP=MOD: caesar-encrypt opens it with a probe-then-
+//* EXTEND sequence (like SOLVCKPT/SOLVEOUT in CAESSOL) so the audit
+//* trail accumulates across every run instead of being replaced.
+//*--------------------------------------------------------------
+//STEP005  EXEC PGM=IDCAMS
+//SYSPRINT DD SYSOUT=*
+//SYSIN    DD *
+  DELETE PROD.CIPHER.ENCOUT
+  DELETE PROD.CIPHER.ENCERR
+/*
+//STEP010  EXEC PGM=CAESENC
+//STEPLIB  DD DSN=PROD.CIPHER.LOADLIB,DISP=SHR
+//ENCIN    DD DSN=PROD.CIPHER.ENCIN,DISP=SHR
+//ENCOUT   DD DSN=PROD.CIPHER.ENCOUT,
+//             DISP=(NEW,CATLG,DELETE),
+//             UNIT=SYSDA,SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=99,BLKSIZE=0)
+//AUDITLOG DD DSN=PROD.CIPHER.AUDITLOG,DISP=MOD,
+//             UNIT=SYSDA,SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=132,BLKSIZE=0)
+//ENCERR   DD DSN=PROD.CIPHER.ENCERR,
+//             DISP=(NEW,CATLG,DELETE),
+//             UNIT=SYSDA,SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=120,BLKSIZE=0)
+//SYSIN    DD *
+OPER01
+B
+/*
+//SYSOUT   DD SYSOUT=*
+//SYSPRINT DD SYSOUT=*
