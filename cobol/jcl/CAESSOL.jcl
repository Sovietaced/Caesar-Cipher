@@ -0,0 +1,38 @@
+//CAESSOL  JOB (ACCTNO),'CIPHER-SOLVE',CLASS=A,MSGCLASS=X,
+//             REGION=0M,NOTIFY=&SYSUID
+//*--------------------------------------------------------------
+//* Overnight unattended run of caesar-solve against a batch of
+//* intercepted messages, resubmitted nightly.  SYSIN supplies the
+//* operator id and the B (batch) response to the run-mode prompt.
+//* SOLVCKPT must be DISP=MOD and must NOT be deleted between runs
+//* -- it is what lets a rerun resume after the last completed
+//* record/shift instead of starting the batch over from record
+//* one; its SPACE/DCB parameters let the very first run allocate
+//* it since it won't exist yet.  SOLVEOUT and SOLVERR are also
+//* DISP=MOD for the same reason: both are opened with a probe-then-
+//* EXTEND sequence, so a restart appends to the report already on
+//* file (ranked shifts, and any rejected-record lines) instead of
+//* replacing it.  AUDITLOG is DISP=MOD too, opened the same way, so
+//* the audit trail accumulates across every run.
+//*--------------------------------------------------------------
+//STEP010  EXEC PGM=CAESSOL
+//STEPLIB  DD DSN=PROD.CIPHER.LOADLIB,DISP=SHR
+//SOLVEIN  DD DSN=PROD.CIPHER.SOLVEIN,DISP=SHR
+//SOLVEOUT DD DSN=PROD.CIPHER.SOLVEOUT,DISP=MOD,
+//             UNIT=SYSDA,SPACE=(TRK,(10,10),RLSE),
+//             DCB=(RECFM=FB,LRECL=160,BLKSIZE=0)
+//SOLVCKPT DD DSN=PROD.CIPHER.SOLVCKPT,DISP=MOD,
+//             UNIT=SYSDA,SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=116,BLKSIZE=0)
+//AUDITLOG DD DSN=PROD.CIPHER.AUDITLOG,DISP=MOD,
+//             UNIT=SYSDA,SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=132,BLKSIZE=0)
+//SOLVERR  DD DSN=PROD.CIPHER.SOLVERR,DISP=(MOD,CATLG,CATLG),
+//             UNIT=SYSDA,SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=120,BLKSIZE=0)
+//SYSIN    DD *
+OPER01
+B
+/*
+//SYSOUT   DD SYSOUT=*
+//SYSPRINT DD SYSOUT=*
