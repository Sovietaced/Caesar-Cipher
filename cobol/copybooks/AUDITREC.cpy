@@ -0,0 +1,15 @@
+      *> AUDITREC - shared audit-trail record for the cipher programs.
+      *> Written once per invocation to AUDITLOG for compliance review.
+      *> auditShiftValue/auditKeyword hold "MIXED" instead of a value
+      *> when a batch run processed records with more than one shift
+      *> or keyword, since a single trailing value would misrepresent
+      *> the run.
+       01 auditRecord.
+           05 auditOperator      pic x(8).
+           05 auditTimestamp     pic x(21).
+           05 auditProgramName   pic x(15).
+           05 auditRunMode       pic x(1).
+           05 auditMessageLength pic 9(5).
+           05 auditShiftValue    pic x(05).
+           05 auditKeyword       pic x(20).
+           05 auditRecordCount   pic 9(5).
