@@ -0,0 +1,6 @@
+      *> SHIFTDIR - shared direction flags for the cipher-shift subprogram.
+      *> Passed as the first argument to CALL "cipher-shift" so every
+      *> caller asks for forward (encrypt) or reverse (decrypt) the same
+      *> way instead of each spelling out its own literal.
+       01 shiftDirectionForward pic x(1) value "F".
+       01 shiftDirectionReverse pic x(1) value "R".
