@@ -0,0 +1,12 @@
+      *> CIPHREC - shared cipher job record.
+      *> One cipher job is a message string plus either a Caesar shift
+      *> amount or a Vigenere keyword, depending on cipherMode.
+      *> Used by caesar-encrypt, caesar-solve and caesar-reconcile so all
+      *> three agree on what an inputString/numShift/keyword job is.
+       01 cipherRecord.
+           05 inputString        pic x(99).
+           05 numShift           pic 99.
+           05 cipherMode         pic x(01).
+               88 caesarMode     value "C" "c".
+               88 vigenereMode   value "V" "v".
+           05 keyword            pic x(20).
