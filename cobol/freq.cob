@@ -0,0 +1,97 @@
+       identification division.
+       program-id. caesar-freq.
+
+      *> Counts how often each letter A-Z appears in inputString and
+      *> reports the counts and percentages, for comparing a suspect
+      *> ciphertext against standard English letter frequencies when
+      *> caesar-solve's 26-shift brute force doesn't apply (e.g. a
+      *> non-Caesar substitution cipher).
+       environment division.
+       input-output section.
+       file-control.
+           select freqReportFile assign to "FREQOUT"
+               organization is line sequential.
+
+       data division.
+       file section.
+       fd  freqReportFile.
+       01 freqReportLine pic x(80).
+
+       working-storage section.
+       01 inputString pic x(99).
+       01 i pic 9(3).
+       01 c pic x(1).
+       01 letterIndex pic 9(3).
+       01 letterLabel pic x(1).
+       01 totalLetters pic 9(5) value 0.
+       01 freqPercent pic 999v99.
+       01 freqPercentEdit pic zz9.99.
+
+       01 letterCounts.
+           05 letterCount pic 9(5) occurs 26 times.
+
+       procedure division.
+       mainline.
+           display "Enter a string: " no advancing
+           accept inputString
+           perform buildFrequencyHistogram
+           perform writeFrequencyReport
+           stop run.
+
+      *> Folds upper- and lower-case letters into the same A-Z bucket;
+      *> everything else (digits, punctuation, spaces) is not counted.
+       buildFrequencyHistogram.
+           move 0 to totalLetters
+           perform varying letterIndex from 1 by 1 until letterIndex > 26
+               move 0 to letterCount(letterIndex)
+           end-perform
+
+           perform varying i from 1 by 1 until i > function length(inputString)
+               move inputString(i:1) to c
+               if c >= "A" and c <= "Z"
+                   compute letterIndex = function ORD(c) - function ORD("A") + 1
+                   add 1 to letterCount(letterIndex)
+                   add 1 to totalLetters
+               else
+                   if c >= "a" and c <= "z"
+                       compute letterIndex = function ORD(function UPPER-CASE(c)) - function ORD("A") + 1
+                       add 1 to letterCount(letterIndex)
+                       add 1 to totalLetters
+                   end-if
+               end-if
+           end-perform.
+
+       writeFrequencyReport.
+           open output freqReportFile
+           move "LETTER FREQUENCY ANALYSIS REPORT" to freqReportLine
+           write freqReportLine
+           display freqReportLine
+           move spaces to freqReportLine
+           write freqReportLine
+
+           perform varying letterIndex from 1 by 1 until letterIndex > 26
+               move function CHAR(function ORD("A") + letterIndex - 1) to letterLabel
+               if totalLetters > 0
+                   compute freqPercent rounded = (letterCount(letterIndex) * 100) / totalLetters
+               else
+                   move 0 to freqPercent
+               end-if
+               move freqPercent to freqPercentEdit
+               move spaces to freqReportLine
+               string letterLabel delimited by size
+                   ": " delimited by size letterCount(letterIndex) delimited by size
+                   " (" delimited by size function trim(freqPercentEdit) delimited by size "%)" delimited by size
+                   into freqReportLine
+               write freqReportLine
+               display freqReportLine
+           end-perform
+
+           move spaces to freqReportLine
+           write freqReportLine
+           string "TOTAL LETTERS: " delimited by size totalLetters delimited by size
+               into freqReportLine
+           write freqReportLine
+           display freqReportLine
+           close freqReportFile.
+
+       end program caesar-freq.
