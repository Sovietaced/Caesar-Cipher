@@ -0,0 +1,159 @@
+       identification division.
+       program-id. cipher-shift.
+
+      *> Shared Caesar/Vigenere shift routine. caesar-encrypt,
+      *> caesar-solve, and caesar-reconcile all CALL this instead of
+      *> keeping their own copy of the shift arithmetic, so there is
+      *> exactly one place that can get the math wrong.
+       environment division.
+
+       data division.
+       working-storage section.
+       01 i pic 9(3).
+       01 c pic x(1).
+       01 keywordChar pic x(1).
+       01 keywordLen pic 9(3).
+       01 keywordPos pic 9(3).
+       01 vigShift pic 9(2).
+       01 workingAmount pic 99.
+
+       linkage section.
+       01 shiftDirection pic x(1).
+           88 shiftForward value "F" "f".
+           88 shiftReverse value "R" "r".
+       01 shiftCipherMode pic x(1).
+           88 shiftCaesarMode value "C" "c".
+           88 shiftVigenereMode value "V" "v".
+       01 shiftKeyword pic x(20).
+       01 shiftAmount pic 99.
+       01 shiftMessage pic x(99).
+
+       procedure division using shiftDirection, shiftCipherMode,
+               shiftKeyword, shiftAmount, shiftMessage.
+       mainline.
+           if shiftVigenereMode
+               if shiftForward
+                   perform vigenereForward
+               else
+                   perform vigenereReverse
+               end-if
+           else
+               move shiftAmount to workingAmount
+               if workingAmount >= 26
+                   move function MOD(workingAmount, 26) to workingAmount
+               end-if
+               if shiftForward
+                   perform caesarForward
+               else
+                   perform caesarReverse
+               end-if
+           end-if
+           goback.
+
+       caesarForward.
+           perform varying i from 1 by 1 until i > function length(shiftMessage)
+               move shiftMessage(i:1) to c
+               if c >= "A" and c <= "Z"
+                   if (function ORD(c) + workingAmount) <= function ORD("Z")
+                       move function CHAR(function ORD(c) + workingAmount) to shiftMessage(i:1)
+                   else
+                       move function CHAR(function ORD("A")
+                           + ((function ORD(c) + workingAmount) - 1) - function ORD("Z")) to shiftMessage(i:1)
+                   end-if
+               else
+                   if c >= "a" and c <= "z"
+                       if (function ORD(c) + workingAmount) <= function ORD("z")
+                           move function CHAR(function ORD(c) + workingAmount) to shiftMessage(i:1)
+                       else
+                           move function CHAR(function ORD("a")
+                               + ((function ORD(c) + workingAmount) - 1) - function ORD("z")) to shiftMessage(i:1)
+                       end-if
+                   end-if
+               end-if
+           end-perform.
+
+       caesarReverse.
+           perform varying i from 1 by 1 until i > function length(shiftMessage)
+               move shiftMessage(i:1) to c
+               if c >= "A" and c <= "Z"
+                   if (function ORD(c) - workingAmount) < function ORD("A")
+                       move function CHAR(function ORD("Z")
+                           - ((workingAmount - 1) - (function ORD(c) - function ORD("A")))) to shiftMessage(i:1)
+                   else
+                       move function CHAR(function ORD(c) - workingAmount) to shiftMessage(i:1)
+                   end-if
+               else
+                   if c >= "a" and c <= "z"
+                       if (function ORD(c) - workingAmount) < function ORD("a")
+                           move function CHAR(function ORD("z")
+                               - ((workingAmount - 1) - (function ORD(c) - function ORD("a")))) to shiftMessage(i:1)
+                       else
+                           move function CHAR(function ORD(c) - workingAmount) to shiftMessage(i:1)
+                       end-if
+                   end-if
+               end-if
+           end-perform.
+
+       vigenereForward.
+           move function LENGTH(function TRIM(shiftKeyword)) to keywordLen
+           move 1 to keywordPos
+           perform varying i from 1 by 1 until i > function length(shiftMessage)
+               move shiftMessage(i:1) to c
+               if (c >= "A" and c <= "Z") or (c >= "a" and c <= "z")
+                   move shiftKeyword(keywordPos:1) to keywordChar
+                   compute vigShift = function ORD(function UPPER-CASE(keywordChar)) - function ORD("A")
+                   if c >= "A" and c <= "Z"
+                       if (function ORD(c) + vigShift) <= function ORD("Z")
+                           move function CHAR(function ORD(c) + vigShift) to shiftMessage(i:1)
+                       else
+                           move function CHAR(function ORD("A")
+                               + ((function ORD(c) + vigShift) - 1) - function ORD("Z")) to shiftMessage(i:1)
+                       end-if
+                   else
+                       if (function ORD(c) + vigShift) <= function ORD("z")
+                           move function CHAR(function ORD(c) + vigShift) to shiftMessage(i:1)
+                       else
+                           move function CHAR(function ORD("a")
+                               + ((function ORD(c) + vigShift) - 1) - function ORD("z")) to shiftMessage(i:1)
+                       end-if
+                   end-if
+                   if keywordPos >= keywordLen
+                       move 1 to keywordPos
+                   else
+                       add 1 to keywordPos
+                   end-if
+               end-if
+           end-perform.
+
+       vigenereReverse.
+           move function LENGTH(function TRIM(shiftKeyword)) to keywordLen
+           move 1 to keywordPos
+           perform varying i from 1 by 1 until i > function length(shiftMessage)
+               move shiftMessage(i:1) to c
+               if (c >= "A" and c <= "Z") or (c >= "a" and c <= "z")
+                   move shiftKeyword(keywordPos:1) to keywordChar
+                   compute vigShift = function ORD(function UPPER-CASE(keywordChar)) - function ORD("A")
+                   if c >= "A" and c <= "Z"
+                       if (function ORD(c) - vigShift) < function ORD("A")
+                           move function CHAR(function ORD("Z")
+                               - ((vigShift - 1) - (function ORD(c) - function ORD("A")))) to shiftMessage(i:1)
+                       else
+                           move function CHAR(function ORD(c) - vigShift) to shiftMessage(i:1)
+                       end-if
+                   else
+                       if (function ORD(c) - vigShift) < function ORD("a")
+                           move function CHAR(function ORD("z")
+                               - ((vigShift - 1) - (function ORD(c) - function ORD("a")))) to shiftMessage(i:1)
+                       else
+                           move function CHAR(function ORD(c) - vigShift) to shiftMessage(i:1)
+                       end-if
+                   end-if
+                   if keywordPos >= keywordLen
+                       move 1 to keywordPos
+                   else
+                       add 1 to keywordPos
+                   end-if
+               end-if
+           end-perform.
+
+       end program cipher-shift.
