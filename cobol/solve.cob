@@ -1,44 +1,653 @@
-        IDENTIFICATION DIVISION.
-        PROGRAM-ID. caesar-solve.
-        
-        ENVIRONMENT DIVISION.
-        
-        DATA DIVISION.
-        
-        WORKING-STORAGE SECTION.
-        01 inputString PIC x(99).
-        01 tempInputString PIC x(99).
-	01 numShift PIC 99.
-	01 tempNumShift PIC 9(2).
-	01 j PIC 9(3).
-	01 i PIC 9(3).
-	01 c PIC x(1).	
-        PROCEDURE DIVISION.
-		DISPLAY "Enter a string: " NO ADVANCING
-    		ACCEPT inputString
-		DISPLAY "Enter an integer: " NO ADVANCING
-		ACCEPT numShift    
-		MOVE Function Upper-case(inputString) to inputString
-		
-		PERFORM VARYING j FROM 0 BY 1 UNTIL j > numShift
-			MOVE j to tempNumShift
-			MOVE inputString to tempInputString
-			IF tempNumShift >= 26
-                     		MOVE FUNCTION MOD(tempNumShift, 26) to tempNumShift 
-                	END-IF
-			PERFORM VARYING i FROM 1 BY 1 UNTIL i > FUNCTION LENGTH(inputString)
-	 		IF tempInputString(i:1) IS NOT EQUAL TO SPACE
-				MOVE TempInputString (i:1) to c
-				IF (FUNCTION ORD(c) - tempNumShift) < FUNCTION ORD("A")
-					MOVE FUNCTION CHAR(FUNCTION ORD("Z")
-                                        - ((tempNumShift - 1) - (FUNCTION ORD(c) - FUNCTION ORD("A")))) to tempInputString (i:1)
-				else
-					MOVE FUNCTION CHAR(FUNCTION ORD(c) - tempNumShift) to tempInputString (i:1)			
-				END-IF
-			END-IF
-			END-PERFORM
-			DISPLAY "Caesar " j ": " tempInputString
-		END-PERFORM
-		STOP RUN.
-	END PROGRAM caesar-solve.
-	
+       identification division.
+       program-id. caesar-solve.
+
+       environment division.
+       input-output section.
+       file-control.
+           select solveInputFile assign to "SOLVEIN"
+               organization is line sequential.
+           select solveReportFile assign to "SOLVEOUT"
+               organization is line sequential
+               file status is solveReportFileStatus.
+           select solveCheckpointFile assign to "SOLVCKPT"
+               organization is line sequential
+               file status is checkpointFileStatus.
+           select auditLogFile assign to "AUDITLOG"
+               organization is line sequential
+               file status is auditFileStatus.
+           select errorReportFile assign to "SOLVERR"
+               organization is line sequential
+               file status is errorReportFileStatus.
+
+       data division.
+       file section.
+       fd  solveInputFile.
+       01 solveInRecord.
+           05 solveInString      pic x(99).
+           05 solveInShift       pic 99.
+           05 solveInShiftText redefines solveInShift pic x(02).
+           05 solveInMode        pic x(01).
+           05 solveInKeyword     pic x(20).
+
+       fd  solveReportFile.
+       01 solveOutRecord pic x(160).
+
+       fd  solveCheckpointFile.
+       01 checkpointRecordLayout.
+           05 checkpointRecNumField    pic 9(5).
+           05 checkpointShiftField     pic 9(3).
+           05 checkpointCompleteField  pic x(1).
+           05 checkpointBestScoreField pic 9(5).
+           05 checkpointBestShiftField pic 9(3).
+           05 checkpointBestCandField  pic x(99).
+
+       fd  auditLogFile.
+       01 auditLogLine pic x(132).
+
+       fd  errorReportFile.
+       01 errorReportLine pic x(120).
+
+       working-storage section.
+       copy "CIPHREC".
+       copy "AUDITREC".
+       copy "SHIFTDIR".
+       01 tempInputString pic x(99).
+       01 tempNumShift pic 9(2).
+       01 j pic 9(3).
+       01 i pic 9(3).
+       01 c pic x(1).
+
+       01 candidateScore pic 9(5).
+       01 bestScore pic 9(5).
+       01 bestShift pic 9(3).
+       01 bestCandidate pic x(99).
+
+       01 runMode pic x(1).
+           88 interactiveMode value "N" "n".
+           88 batchMode value "B" "b".
+
+       01 solveEndOfFile pic x(1) value "N".
+           88 endOfSolveInput value "Y".
+
+       01 solveReportFileStatus pic xx.
+       01 errorReportFileStatus pic xx.
+
+       01 checkpointFileStatus pic xx.
+       01 checkpointFound pic x(1) value "N".
+           88 priorCheckpointFound value "Y".
+       01 checkpointRecordNum pic 9(5) value 0.
+       01 checkpointShiftNum pic 9(3) value 0.
+       01 checkpointCompleteFlag pic x(1) value "N".
+           88 priorRecordComplete value "Y".
+       01 checkpointBestScore pic 9(5) value 0.
+       01 checkpointBestShift pic 9(3) value 0.
+       01 checkpointBestCandidate pic x(99) value spaces.
+
+       01 recCount pic 9(5) value 0.
+       01 skipCount pic 9(5) value 0.
+       01 skipIndex pic 9(5) value 0.
+       01 startShift pic 9(3) value 0.
+       01 resumingFirstRecord pic x(1) value "N".
+           88 isResumingFirstRecord value "Y".
+       01 auditFileStatus pic xx.
+
+       01 auditMessageLengthTotal pic 9(5) value 0.
+       01 auditRecordCountTotal pic 9(5) value 0.
+       01 auditShiftText pic x(5) value spaces.
+       01 auditShiftCaptured pic x(1) value "N".
+           88 auditShiftHasBeenCaptured value "Y".
+       01 auditShiftVaried pic x(1) value "N".
+           88 auditShiftHasVaried value "Y".
+       01 auditCurrentShiftText pic x(5).
+       01 auditKeywordText pic x(20) value spaces.
+       01 auditKeywordCaptured pic x(1) value "N".
+           88 auditKeywordHasBeenCaptured value "Y".
+       01 auditKeywordVaried pic x(1) value "N".
+           88 auditKeywordHasVaried value "Y".
+
+       01 rawInputString pic x(150).
+       01 rawShiftInput pic x(05).
+       01 attemptedInputText pic x(99).
+       01 recordValid pic x(1).
+           88 currentRecordValid value "Y" false is "N".
+       01 validationError pic x(40).
+       01 errorCount pic 9(5) value 0.
+
+       procedure division.
+       mainline.
+           display "Operator ID: " no advancing
+           accept auditOperator
+           display "Batch mode? (B=read SOLVEIN/SOLVEOUT, N=interactive): " no advancing
+           accept runMode
+
+           perform openErrorReportForRun
+
+           if batchMode
+               perform runBatchMode
+           else
+               perform runInteractiveMode
+           end-if
+
+           move spaces to errorReportLine
+           string "RECORDS REJECTED: " delimited by size errorCount delimited by size
+               into errorReportLine
+           write errorReportLine
+           close errorReportFile
+
+           perform writeAuditRecord
+           stop run.
+
+       runInteractiveMode.
+           display "Enter a string: " no advancing
+           accept rawInputString
+           display "Cipher mode? (C=Caesar, V=Vigenere): " no advancing
+           accept cipherMode
+           if vigenereMode
+               display "Enter keyword: " no advancing
+               accept keyword
+               move function UPPER-CASE(keyword) to keyword
+               move spaces to rawShiftInput
+           else
+               display "Enter an integer: " no advancing
+               accept rawShiftInput
+           end-if
+
+           move rawInputString(1:99) to attemptedInputText
+           perform validateInteractiveInput
+           if currentRecordValid
+               if vigenereMode
+                   perform vigenereDecryptString
+                   perform trackAuditDetails
+                   display "Recovered -> " inputString
+               else
+                   move rawShiftInput to numShift
+                   move 0 to startShift
+                   perform rankAllShifts
+                   perform trackAuditDetails
+                   display "Top pick -> Caesar " bestShift ": " bestCandidate
+               end-if
+               move 1 to recCount
+           else
+               display "REJECTED: " function trim(validationError)
+               perform writeValidationError
+               add 1 to errorCount
+           end-if.
+
+      *>****************************************************************
+      *> Batch mode processes SOLVEIN record by record, ranking all 26
+      *> shifts for each one. After every shift it rewrites SOLVCKPT
+      *> with the record and shift just finished (plus the best result
+      *> found so far), so a run that abends partway through only has
+      *> to redo the work after that point. A checkpoint written after
+      *> a record's last shift is marked complete, so restart accounting
+      *> never depends on guessing a shift ceiling.
+      *>****************************************************************
+       runBatchMode.
+           perform readPriorCheckpoint
+           if priorCheckpointFound and priorRecordComplete
+               move checkpointRecordNum to skipCount
+               move 0 to startShift
+           else
+               if priorCheckpointFound
+                   compute skipCount = checkpointRecordNum - 1
+                   compute startShift = checkpointShiftNum + 1
+               else
+                   move 0 to skipCount
+                   move 0 to startShift
+               end-if
+           end-if
+           set isResumingFirstRecord to true
+
+           open input solveInputFile
+           perform openSolveReportForBatch
+
+           perform skipAlreadyCompletedRecords
+
+           perform until endOfSolveInput
+               read solveInputFile
+                   at end
+                       set endOfSolveInput to true
+                   not at end
+                       add 1 to recCount
+                       move solveInString to inputString
+                       move solveInString to attemptedInputText
+                       move solveInShiftText to rawShiftInput
+                       move solveInMode to cipherMode
+                       move solveInKeyword to keyword
+                       perform validateBatchInput
+                       if currentRecordValid
+                           if vigenereMode
+                               perform vigenereDecryptString
+                               perform trackAuditDetails
+                               move spaces to solveOutRecord
+                               string "RECORD " recCount " VIGENERE RECOVERED=[" delimited by size
+                                   inputString delimited by size "]" delimited by size
+                                   into solveOutRecord
+                               write solveOutRecord
+                               perform writeRecordCompleteCheckpoint
+                               set resumingFirstRecord to "N"
+                           else
+                               move rawShiftInput to numShift
+                               if isResumingFirstRecord
+                                   perform rankAllShifts
+                                   set resumingFirstRecord to "N"
+                               else
+                                   move 0 to startShift
+                                   perform rankAllShifts
+                               end-if
+                               perform trackAuditDetails
+                           end-if
+                       else
+                           perform writeValidationError
+                           add 1 to errorCount
+                           perform writeRecordCompleteCheckpoint
+                           set resumingFirstRecord to "N"
+                       end-if
+               end-read
+           end-perform
+
+           close solveInputFile
+           close solveReportFile.
+
+      *>****************************************************************
+      *> SOLVEOUT must not be truncated on a restart: the records this
+      *> run skips as already-completed still have their ranked-shift
+      *> report sitting in whatever SOLVEOUT already exists, so a
+      *> restart opens it EXTEND (creating it first if it truly doesn't
+      *> exist yet) instead of unconditionally OPEN OUTPUT. The report
+      *> header is only written the first time the file is created.
+      *>****************************************************************
+       openSolveReportForBatch.
+           open input solveReportFile
+           if solveReportFileStatus = "35"
+               close solveReportFile
+               open output solveReportFile
+               move "CAESAR SOLVE - RANKED SHIFT REPORT" to solveOutRecord
+               write solveOutRecord
+               move spaces to solveOutRecord
+               write solveOutRecord
+               close solveReportFile
+           else
+               close solveReportFile
+           end-if
+           open extend solveReportFile.
+
+      *>****************************************************************
+      *> SOLVERR must not be truncated on a restart either: a record
+      *> rejected on an earlier, later-abended run is never revalidated
+      *> on restart (skipAlreadyCompletedRecords skips straight past it),
+      *> so its rejection would otherwise vanish the moment this run's
+      *> OPEN OUTPUT wiped SOLVERR clean. Opened the same probe-then-
+      *> EXTEND way as SOLVEOUT, with the report header written only
+      *> the first time the file is created.
+      *>****************************************************************
+       openErrorReportForRun.
+           open input errorReportFile
+           if errorReportFileStatus = "35"
+               close errorReportFile
+               open output errorReportFile
+               move "CAESAR-SOLVE INPUT VALIDATION ERROR REPORT" to errorReportLine
+               write errorReportLine
+               move spaces to errorReportLine
+               write errorReportLine
+               close errorReportFile
+           else
+               close errorReportFile
+           end-if
+           open extend errorReportFile.
+
+       skipAlreadyCompletedRecords.
+           perform varying skipIndex from 1 by 1 until skipIndex > skipCount
+               read solveInputFile
+                   at end
+                       set endOfSolveInput to true
+                   not at end
+                       add 1 to recCount
+               end-read
+           end-perform.
+
+       readPriorCheckpoint.
+           move "N" to checkpointFound
+           move 0 to checkpointRecordNum
+           move 0 to checkpointShiftNum
+           move "N" to checkpointCompleteFlag
+           move 0 to checkpointBestScore
+           move 0 to checkpointBestShift
+           move spaces to checkpointBestCandidate
+           open input solveCheckpointFile
+           if checkpointFileStatus = "00"
+               read solveCheckpointFile
+                   at end
+                       continue
+                   not at end
+                       move "Y" to checkpointFound
+                       move checkpointRecNumField to checkpointRecordNum
+                       move checkpointShiftField to checkpointShiftNum
+                       move checkpointCompleteField to checkpointCompleteFlag
+                       move checkpointBestScoreField to checkpointBestScore
+                       move checkpointBestShiftField to checkpointBestShift
+                       move checkpointBestCandField to checkpointBestCandidate
+               end-read
+               close solveCheckpointFile
+           end-if.
+
+      *> Rewrites SOLVCKPT with the shift just finished (checkpointCompleteFlag
+      *> carries "N" for a mid-record checkpoint and "Y" for the marker written
+      *> once a record's last shift has been ranked) plus the best candidate
+      *> found so far, so a resumed record's TOP PICK is chosen from its whole
+      *> candidate set instead of only the shifts computed after the restart.
+       writeCheckpoint.
+           open output solveCheckpointFile
+           move recCount to checkpointRecNumField
+           move j to checkpointShiftField
+           move checkpointCompleteFlag to checkpointCompleteField
+           move bestScore to checkpointBestScoreField
+           move bestShift to checkpointBestShiftField
+           move bestCandidate to checkpointBestCandField
+           write checkpointRecordLayout
+           close solveCheckpointFile.
+
+      *> Marks the record just finished complete in SOLVCKPT when it
+      *> never went through rankAllShifts at all -- a rejected record
+      *> or a Vigenere record, neither of which has a shift-by-shift
+      *> ranking to checkpoint. Without this, a restart right after
+      *> one of these records re-reads and reprocesses it instead of
+      *> skipping it as already done, since checkpointRecNumField would
+      *> still point at the prior record.
+       writeRecordCompleteCheckpoint.
+           move 0 to j
+           move "Y" to checkpointCompleteFlag
+           move 0 to bestScore
+           move 0 to bestShift
+           move spaces to bestCandidate
+           perform writeCheckpoint.
+
+      *>****************************************************************
+      *> Shifts inputString by every candidate value from startShift
+      *> through numShift, scores each candidate against English letter
+      *> frequency, and remembers the best-scoring one in bestCandidate.
+      *> In batch mode every candidate also goes to SOLVEOUT and every
+      *> completed shift is checkpointed. When resuming a record that
+      *> was interrupted mid-loop (startShift > 0), the best candidate
+      *> found before the abend is loaded from the checkpoint instead of
+      *> being discarded, so TOP PICK still considers every shift from
+      *> zero rather than just the ones computed after the restart.
+      *>****************************************************************
+       rankAllShifts.
+           if isResumingFirstRecord and startShift > 0
+               move checkpointBestScore to bestScore
+               move checkpointBestShift to bestShift
+               move checkpointBestCandidate to bestCandidate
+           else
+               move 0 to bestScore
+               move 0 to bestShift
+               move spaces to bestCandidate
+           end-if
+
+           if batchMode and not (isResumingFirstRecord and startShift > 0)
+               move spaces to solveOutRecord
+               write solveOutRecord
+               string "RECORD " recCount " CIPHERTEXT=[" delimited by size
+                   inputString delimited by size "]" delimited by size
+                   into solveOutRecord
+               write solveOutRecord
+           end-if
+
+           perform varying j from startShift by 1 until j > numShift
+               move j to tempNumShift
+               move inputString to tempInputString
+               call "cipher-shift" using shiftDirectionReverse, "C",
+                       spaces, tempNumShift, tempInputString
+               end-call
+
+               call "cipher-score" using tempInputString, candidateScore
+               end-call
+
+               if batchMode
+                   move spaces to solveOutRecord
+                   string "  Caesar " j ": " delimited by size
+                       tempInputString delimited by size
+                       " (score: " delimited by size candidateScore delimited by size ")" delimited by size
+                       into solveOutRecord
+                   write solveOutRecord
+               else
+                   display "Caesar " j ": " tempInputString " (score: " candidateScore ")"
+               end-if
+
+               if candidateScore > bestScore
+                   move candidateScore to bestScore
+                   move j to bestShift
+                   move tempInputString to bestCandidate
+               end-if
+
+               if batchMode
+                   move "N" to checkpointCompleteFlag
+                   perform writeCheckpoint
+               end-if
+           end-perform
+
+           if batchMode
+               move numShift to j
+               move "Y" to checkpointCompleteFlag
+               perform writeCheckpoint
+
+               move spaces to solveOutRecord
+               string "  TOP PICK -> Caesar " bestShift ": [" delimited by size
+                   bestCandidate delimited by size "]" delimited by size
+                   into solveOutRecord
+               write solveOutRecord
+           end-if.
+
+      *>****************************************************************
+      *> Vigenere is recovered directly with the known keyword -- there
+      *> is no 26-way brute force to rank, so this delegates straight to
+      *> the shared cipher-shift subprogram's reverse direction.
+      *>****************************************************************
+       vigenereDecryptString.
+           call "cipher-shift" using shiftDirectionReverse, cipherMode,
+                   keyword, numShift, inputString
+           end-call.
+
+      *>****************************************************************
+      *> Checks a console-entered inputString/numShift pair before any
+      *> ranking or decrypting is attempted: the message may not be
+      *> blank or longer than the 99-character cipher record allows,
+      *> and (for Caesar jobs) the shift ceiling must be present and
+      *> made up of digits only.
+      *>****************************************************************
+       validateInteractiveInput.
+           set currentRecordValid to true
+           move spaces to validationError
+
+           if function trim(rawInputString) = spaces
+               move "INPUTSTRING IS BLANK" to validationError
+               set currentRecordValid to false
+           else
+               if function length(function trim(rawInputString)) > 99
+                   move "INPUTSTRING EXCEEDS 99 CHARACTERS" to validationError
+                   set currentRecordValid to false
+               else
+                   move rawInputString(1:99) to inputString
+               end-if
+           end-if
+
+           if currentRecordValid
+               perform validateCipherModeInput
+           end-if
+
+           if currentRecordValid and vigenereMode
+               perform validateKeywordInput
+           end-if
+
+           if currentRecordValid and not vigenereMode
+               perform validateShiftInput
+           end-if.
+
+      *>****************************************************************
+      *> Same checks as validateInteractiveInput, applied to a batch
+      *> record read from SOLVEIN. The message field there is a fixed
+      *> PIC X(99), so it cannot overflow -- only blank and non-numeric
+      *> shift problems are possible.
+      *>****************************************************************
+       validateBatchInput.
+           set currentRecordValid to true
+           move spaces to validationError
+
+           if function trim(inputString) = spaces
+               move "INPUTSTRING IS BLANK" to validationError
+               set currentRecordValid to false
+           end-if
+
+           if currentRecordValid
+               perform validateCipherModeInput
+           end-if
+
+           if currentRecordValid and vigenereMode
+               perform validateKeywordInput
+           end-if
+
+           if currentRecordValid and not vigenereMode
+               perform validateShiftInput
+           end-if.
+
+      *> Shared by validateInteractiveInput and validateBatchInput --
+      *> cipherMode must be C or V, never anything else, since every
+      *> place it is consumed only tests "vigenereMode ... else" and
+      *> would otherwise treat a bad indicator as Caesar mode silently.
+       validateCipherModeInput.
+           if not caesarMode and not vigenereMode
+               move "CIPHERMODE MUST BE C OR V" to validationError
+               set currentRecordValid to false
+           end-if.
+
+      *> Shared by validateInteractiveInput and validateBatchInput --
+      *> rawShiftInput must be present, no more than the 2 digits
+      *> numShift can hold, and every character a digit.
+       validateShiftInput.
+           if function trim(rawShiftInput) = spaces
+               move "NUMSHIFT IS BLANK" to validationError
+               set currentRecordValid to false
+           else
+               if function length(function trim(rawShiftInput)) > 2
+                   move "NUMSHIFT EXCEEDS 2 DIGITS" to validationError
+                   set currentRecordValid to false
+               else
+                   perform varying i from 1 by 1 until i > function length(function trim(rawShiftInput))
+                       move rawShiftInput(i:1) to c
+                       if c < "0" or c > "9"
+                           move "NUMSHIFT IS NON-NUMERIC" to validationError
+                           set currentRecordValid to false
+                       end-if
+                   end-perform
+               end-if
+           end-if.
+
+      *> Shared by validateInteractiveInput and validateBatchInput --
+      *> a Vigenere job's keyword must be present and made up of
+      *> letters only, since cipher-shift derives each shift from
+      *> ORD(UPPER-CASE(keywordChar)) - ORD("A") and a blank or
+      *> non-letter character there computes a bogus shift silently.
+       validateKeywordInput.
+           if function trim(keyword) = spaces
+               move "KEYWORD IS BLANK" to validationError
+               set currentRecordValid to false
+           else
+               perform varying i from 1 by 1 until i > function length(function trim(keyword))
+                   move keyword(i:1) to c
+                   if (c < "A" or c > "Z") and (c < "a" or c > "z")
+                       move "KEYWORD MUST BE LETTERS ONLY" to validationError
+                       set currentRecordValid to false
+                   end-if
+               end-perform
+           end-if.
+
+       writeValidationError.
+           move spaces to errorReportLine
+           string "REJECTED: " delimited by size function trim(validationError) delimited by size
+               " INPUT=[" delimited by size function trim(attemptedInputText) delimited by size "]" delimited by size
+               into errorReportLine
+           write errorReportLine.
+
+      *> After every record this program actually decrypts, folds its
+      *> message length, shift and keyword into the running audit
+      *> totals -- a batch run can mix Caesar shifts and Vigenere
+      *> keywords across records, so writeAuditRecord logs "MIXED"
+      *> rather than a single trailing value that only reflects
+      *> whichever record happened to run last.
+       trackAuditDetails.
+           add 1 to auditRecordCountTotal
+           add function length(function trim(inputString)) to auditMessageLengthTotal
+           if vigenereMode
+               if auditKeywordHasBeenCaptured
+                   if function trim(keyword) <> function trim(auditKeywordText)
+                       set auditKeywordHasVaried to true
+                   end-if
+               else
+                   move keyword to auditKeywordText
+                   set auditKeywordHasBeenCaptured to true
+               end-if
+           else
+               move numShift to auditCurrentShiftText
+               if auditShiftHasBeenCaptured
+                   if function trim(auditCurrentShiftText) <> function trim(auditShiftText)
+                       set auditShiftHasVaried to true
+                   end-if
+               else
+                   move auditCurrentShiftText to auditShiftText
+                   set auditShiftHasBeenCaptured to true
+               end-if
+           end-if.
+
+      *> Records who ran this program, when, with what shift/keyword
+      *> and message length, and how many messages it processed, so
+      *> auditors can reconstruct usage.
+       writeAuditRecord.
+           move function CURRENT-DATE to auditTimestamp
+           move "CAESAR-SOLVE" to auditProgramName
+           move runMode to auditRunMode
+           move auditMessageLengthTotal to auditMessageLength
+
+           if auditShiftHasVaried
+               move "MIXED" to auditShiftValue
+           else
+               if auditShiftHasBeenCaptured
+                   move auditShiftText to auditShiftValue
+               else
+                   move spaces to auditShiftValue
+               end-if
+           end-if
+
+           if auditKeywordHasVaried
+               move "MIXED" to auditKeyword
+           else
+               if auditKeywordHasBeenCaptured
+                   move auditKeywordText to auditKeyword
+               else
+                   move spaces to auditKeyword
+               end-if
+           end-if
+
+           move auditRecordCountTotal to auditRecordCount
+
+           open input auditLogFile
+           if auditFileStatus = "35"
+               open output auditLogFile
+               close auditLogFile
+           else
+               close auditLogFile
+           end-if
+           open extend auditLogFile
+           move spaces to auditLogLine
+           string auditOperator delimited by size
+               " " delimited by size auditTimestamp delimited by size
+               " " delimited by size auditProgramName delimited by size
+               " MODE=" delimited by size auditRunMode delimited by size
+               " LEN=" delimited by size auditMessageLength delimited by size
+               " SHIFT=" delimited by size function trim(auditShiftValue) delimited by size
+               " KEYWORD=" delimited by size function trim(auditKeyword) delimited by size
+               " RECORDS=" delimited by size auditRecordCount delimited by size
+               into auditLogLine
+           write auditLogLine
+           close auditLogFile.
+
+       end program caesar-solve.
